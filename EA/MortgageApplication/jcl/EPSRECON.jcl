@@ -0,0 +1,29 @@
+//EPSRECON JOB (ACCTNO),'GL RECONCILIATION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* EPSRECON - NIGHTLY GL RECONCILIATION
+//* MATCHES THE PAYMENTS EPSCMORT POSTED DURING THE DAY (EXTRACTED
+//* FROM MORTMAST INTO PMTEXTR, SORTED BY ACCOUNT NUMBER) AGAINST
+//* THE GENERAL LEDGER'S OWN BATCH FEED (GLFEED, ALSO SORTED BY
+//* ACCOUNT NUMBER) AND WRITES AN EXCEPTION REPORT OF ANYTHING THAT
+//* DOESN'T MATCH.
+//*---------------------------------------------------------------
+//* MOD LOG
+//* 2026  DEV   ORIGINAL JOB STREAM
+//*********************************************************************
+//STEP010  EXEC PGM=SORT
+//SORTIN   DD   DSN=EPS.MORTGAGE.PMTEXTR.RAW,DISP=SHR
+//SORTOUT  DD   DSN=EPS.MORTGAGE.PMTEXTR.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//STEP020  EXEC PGM=EPSRECON
+//STEPLIB  DD   DSN=EPS.MORTGAGE.LOADLIB,DISP=SHR
+//PMTEXTR  DD   DSN=EPS.MORTGAGE.PMTEXTR.SORTED,DISP=SHR
+//GLFEED   DD   DSN=EPS.GL.DAILYFEED.SORTED,DISP=SHR
+//RECONRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
