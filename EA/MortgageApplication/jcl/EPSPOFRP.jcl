@@ -0,0 +1,19 @@
+//EPSPOFRP JOB (ACCTNO),'PAYOFF PROJECTION RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* EPSPOFRP - MORTGAGE PAYOFF PROJECTION REPORT
+//* READS THE MORTGAGE MASTER AND, FOR EACH ACCOUNT, PROJECTS THE
+//* NUMBER OF MONTHS REMAINING AND THE PAYOFF DATE AT THE CURRENT
+//* PRINCIPAL RATE - THE SAME CALCULATION EPSCMORT SHOWS ONLINE FOR
+//* ONE ACCOUNT, RUN HERE AS A FULL-FILE REPORT.
+//*---------------------------------------------------------------
+//* MOD LOG
+//* 2026  DEV   ORIGINAL JOB STREAM
+//*********************************************************************
+//STEP010  EXEC PGM=EPSPOFRP
+//STEPLIB  DD   DSN=EPS.MORTGAGE.LOADLIB,DISP=SHR
+//MORTMAST DD   DSN=EPS.MORTGAGE.MASTER,DISP=SHR
+//PAYOFRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
