@@ -0,0 +1,18 @@
+//EPSPRDI  JOB (ACCTNO),'PER-DIEM INTEREST',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* EPSPRDI - NIGHTLY PER-DIEM INTEREST ACCRUAL
+//* RUNS EPSPRDI AGAINST THE MORTGAGE MASTER FILE AHEAD OF THE
+//* MORNING ONLINE WINDOW.  CALLS EPSDAYCT FOR EVERY ACCOUNT TO
+//* GET THE NUMBER OF DAYS SINCE THE LAST PAYMENT AND ACCRUES
+//* INTEREST ON THE CURRENT BALANCE FOR THAT MANY DAYS.
+//*---------------------------------------------------------------
+//* MOD LOG
+//* 2026  DEV   ORIGINAL JOB STREAM
+//*********************************************************************
+//STEP010  EXEC PGM=EPSPRDI
+//STEPLIB  DD   DSN=EPS.MORTGAGE.LOADLIB,DISP=SHR
+//MORTMAST DD   DSN=EPS.MORTGAGE.MASTER,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
