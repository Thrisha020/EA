@@ -0,0 +1,98 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EPSDAYCT.
+000300*THIS PROGRAM CONVERTS A DATE (YYYYMMDD) TO AN INTEGER DAY
+000400*NUMBER AND RETURNS THE NUMBER OF DAYS BETWEEN TWO DATES.
+000500*CALLED BY EPSCMORT (AND THE NIGHTLY BATCH PROGRAMS) TO
+000600*DRIVE PER-DIEM INTEREST AND PAYOFF-PROJECTION CALCS.
+000700*
+000800 AUTHOR.     DEV TEAM.
+000900 INSTALLATION. EPSDEMOS.
+001000 DATE-WRITTEN. 07/01/2026.
+001100 DATE-COMPILED.
+001200*
+001300*MODIFICATION HISTORY.
+001400*2026-07-01  DEV  ORIGINAL DATE-TO-DAYS SUBPROGRAM.
+001500*
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER. IBM-FLEX-ES.
+001900 OBJECT-COMPUTER. IBM-FLEX-ES.
+002000*
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300*
+002400****************************************************************
+002500*    DATE-IN BROKEN OUT FOR THE JULIAN DAY-NUMBER CALCULATION
+002600****************************************************************
+002700 01  W-DATE-IN-PARTS.
+002800     05  W-DI-YEAR                    PIC 9(04).
+002900     05  W-DI-MONTH                   PIC 9(02).
+003000     05  W-DI-DAY                     PIC 9(02).
+003100 01  W-BASE-DATE-PARTS.
+003200     05  W-BD-YEAR                    PIC 9(04).
+003300     05  W-BD-MONTH                   PIC 9(02).
+003400     05  W-BD-DAY                     PIC 9(02).
+003500*
+003600 77  W-DI-ADJ-YR                      PIC S9(06) COMP-3.
+003700 77  W-DI-ADJ-MO                      PIC S9(06) COMP-3.
+003800 77  W-DI-JULIAN                      PIC S9(09) COMP-3.
+003900 77  W-BD-ADJ-YR                      PIC S9(06) COMP-3.
+004000 77  W-BD-ADJ-MO                      PIC S9(06) COMP-3.
+004100 77  W-BD-JULIAN                      PIC S9(09) COMP-3.
+004200*
+004300 LINKAGE SECTION.
+004400 COPY EPSNBRPM.
+004500*
+004600 PROCEDURE DIVISION USING EPSNBRPM-PARMS.
+004700****************************************************************
+004800*    0000-MAINLINE
+004900*    CONVERT BOTH DATES TO A JULIAN DAY NUMBER AND RETURN THE
+005000*    DIFFERENCE IN EPSNBRPM-DAYS-OUT.
+005100****************************************************************
+005200 0000-MAINLINE.
+005300     MOVE '00' TO EPSNBRPM-RETURN-CODE.
+005400     IF EPSNBRPM-DATE-IN = SPACES OR LOW-VALUES
+005500         OR EPSNBRPM-BASE-DATE = SPACES OR LOW-VALUES
+005600         MOVE '12' TO EPSNBRPM-RETURN-CODE
+005700         MOVE ZERO TO EPSNBRPM-DAYS-OUT
+005800         GO TO 0000-EXIT
+005900     END-IF.
+006000     MOVE EPSNBRPM-DATE-IN TO W-DATE-IN-PARTS.
+006100     MOVE EPSNBRPM-BASE-DATE TO W-BASE-DATE-PARTS.
+006200     PERFORM 1000-JULIAN-DATE-IN THRU 1000-EXIT.
+006300     PERFORM 2000-JULIAN-BASE-DATE THRU 2000-EXIT.
+006400     COMPUTE EPSNBRPM-DAYS-OUT =
+006500         W-DI-JULIAN - W-BD-JULIAN.
+006600 0000-EXIT.
+006700     EXIT PROGRAM.
+006800*
+006900****************************************************************
+007000*    1000-JULIAN-DATE-IN / 2000-JULIAN-BASE-DATE
+007100*    STANDARD CIVIL-CALENDAR-TO-JULIAN-DAY-NUMBER FORMULA,
+007200*    WORKED WITH ORDINARY ARITHMETIC (NO INTRINSIC FUNCTIONS).
+007300****************************************************************
+007400 1000-JULIAN-DATE-IN.
+007500     COMPUTE W-DI-ADJ-MO = (W-DI-MONTH - 14) / 12.
+007600     COMPUTE W-DI-ADJ-YR =
+007700         W-DI-YEAR + 4800 + W-DI-ADJ-MO.
+007800     COMPUTE W-DI-JULIAN =
+007900         (1461 * W-DI-ADJ-YR) / 4
+008000         + (367 * (W-DI-MONTH - 2
+008100         - (12 * W-DI-ADJ-MO))) / 12
+008200         - (3 * ((W-DI-ADJ-YR + 100) / 100)) / 4
+008300         + W-DI-DAY - 32075.
+008400 1000-EXIT.
+008500     EXIT.
+008600*
+008700 2000-JULIAN-BASE-DATE.
+008800     COMPUTE W-BD-ADJ-MO = (W-BD-MONTH - 14) / 12.
+008900     COMPUTE W-BD-ADJ-YR =
+009000         W-BD-YEAR + 4800 + W-BD-ADJ-MO.
+009100     COMPUTE W-BD-JULIAN =
+009200         (1461 * W-BD-ADJ-YR) / 4
+009300         + (367 * (W-BD-MONTH - 2
+009400         - (12 * W-BD-ADJ-MO))) / 12
+009500         - (3 * ((W-BD-ADJ-YR + 100) / 100)) / 4
+009600         + W-BD-DAY - 32075.
+009700 2000-EXIT.
+009800     EXIT.
