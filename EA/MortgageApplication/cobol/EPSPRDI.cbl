@@ -0,0 +1,152 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EPSPRDI.
+000300*THIS PROGRAM RUNS NIGHTLY AGAINST THE MORTGAGE MASTER FILE
+000400*AND CALLS EPSDAYCT TO GET THE NUMBER OF DAYS SINCE EACH
+000500*ACCOUNT'S LAST PAYMENT, THEN ACCRUES PER-DIEM INTEREST ON
+000600*THE CURRENT BALANCE FOR THAT MANY DAYS.  RUN AS ITS OWN
+000700*JOB STEP AHEAD OF THE MORNING ONLINE WINDOW.
+000800*
+000900 AUTHOR.     DEV TEAM.
+001000 INSTALLATION. EPSDEMOS.
+001100 DATE-WRITTEN. 07/01/2026.
+001200 DATE-COMPILED.
+001300*
+001400*MODIFICATION HISTORY.
+001500*2026-07-01  DEV  ORIGINAL PER-DIEM INTEREST DRIVER.
+001600*
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-FLEX-ES.
+002000 OBJECT-COMPUTER. IBM-FLEX-ES.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT MORTMAST ASSIGN TO MORTMAST
+002400         ORGANIZATION IS SEQUENTIAL
+002500         FILE STATUS IS W-MORTMAST-STATUS.
+002600*
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  MORTMAST
+003000     LABEL RECORDS ARE STANDARD
+003100     RECORDING MODE IS F.
+003200 COPY EPSMMST.
+003300*
+003400 WORKING-STORAGE SECTION.
+003500*RUN DATE, BROKEN OUT FOR CENTURY-WINDOWING
+003600 01  W-RUN-DATE.
+003700     05  W-RUN-YY                     PIC 9(02).
+003800     05  W-RUN-MM                     PIC 9(02).
+003900     05  W-RUN-DD                     PIC 9(02).
+004000 01  W-RUN-DATE-CCYYMMDD.
+004100     05  W-RUN-CENT                   PIC 9(02).
+004200     05  W-RUN-YY-O                   PIC 9(02).
+004300     05  W-RUN-MM-O                   PIC 9(02).
+004400     05  W-RUN-DD-O                   PIC 9(02).
+004500*
+004600 77  W-CALL-PROGRAM                  PIC X(08) VALUE 'EPSDAYCT'.
+004700 77  W-DAILY-RATE                    PIC V9(08) COMP-3.
+004800 77  W-PERDIEM-INTEREST              PIC 9(08)V99 COMP-3.
+004900*
+005000 01  W-MORTMAST-STATUS               PIC X(02).
+005100     88  MORTMAST-OK                   VALUE '00'.
+005200     88  MORTMAST-EOF                  VALUE '10'.
+005300*
+005400 01  W-SWITCHES.
+005500     05  W-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+005600         88  END-OF-MORTMAST            VALUE 'Y'.
+005700*
+005800 01  W-COUNTERS                      COMP.
+005900     05  W-RECORDS-READ               PIC 9(07) VALUE ZERO.
+006000     05  W-RECORDS-UPDATED            PIC 9(07) VALUE ZERO.
+006100*
+006200 01  W-REPORT-LINE                   PIC X(80).
+006300*
+006400 COPY EPSNBRPM.
+006500*
+006600 PROCEDURE DIVISION.
+006700*****************************************************************
+006800*0000-MAINLINE
+006900*OPEN THE MASTER, PROCESS EVERY ACCOUNT, CLOSE, STOP.
+007000*****************************************************************
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007300     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+007400         UNTIL END-OF-MORTMAST.
+007500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007600     STOP RUN.
+007700*
+007800*****************************************************************
+007900*1000-INITIALIZE
+008000*****************************************************************
+008100 1000-INITIALIZE.
+008200     ACCEPT W-RUN-DATE FROM DATE.
+008300     MOVE W-RUN-MM TO W-RUN-MM-O.
+008400     MOVE W-RUN-DD TO W-RUN-DD-O.
+008500     MOVE W-RUN-YY TO W-RUN-YY-O.
+008600     IF W-RUN-YY < 50
+008700         MOVE 20 TO W-RUN-CENT
+008800     ELSE
+008900         MOVE 19 TO W-RUN-CENT
+009000     END-IF.
+009100     OPEN I-O MORTMAST.
+009200     IF NOT MORTMAST-OK
+009300         DISPLAY 'EPSPRDI - MORTMAST OPEN FAILED, STATUS '
+009400             W-MORTMAST-STATUS
+009500         MOVE 'Y' TO W-EOF-SWITCH
+009600     END-IF.
+009700 1000-EXIT.
+009800     EXIT.
+009900*
+010000*****************************************************************
+010100*2000-PROCESS-RECORD
+010200*READ THE NEXT ACCOUNT, ACCRUE ITS PER-DIEM INTEREST.
+010300*****************************************************************
+010400 2000-PROCESS-RECORD.
+010500     READ MORTMAST
+010600         AT END
+010700             MOVE 'Y' TO W-EOF-SWITCH
+010800         NOT AT END
+010900             ADD 1 TO W-RECORDS-READ
+011000             PERFORM 3000-ACCRUE-INTEREST THRU 3000-EXIT
+011100     END-READ.
+011200 2000-EXIT.
+011300     EXIT.
+011400*
+011500*****************************************************************
+011600*3000-ACCRUE-INTEREST
+011700*CALL EPSDAYCT TO GET DAYS SINCE LAST PAYMENT, THEN ACCRUE
+011800*INTEREST ON THE CURRENT BALANCE FOR THAT MANY DAYS.
+011900*****************************************************************
+012000 3000-ACCRUE-INTEREST.
+012100     MOVE W-RUN-DATE-CCYYMMDD TO EPSNBRPM-DATE-IN.
+012200     MOVE EPSMMST-LAST-PMT-DATE TO EPSNBRPM-BASE-DATE.
+012300     MOVE ZERO TO EPSNBRPM-DAYS-OUT.
+012400     CALL W-CALL-PROGRAM USING EPSNBRPM-PARMS.
+012500     IF NOT EPSNBRPM-RC-OK OR EPSNBRPM-DAYS-OUT NOT > ZERO
+012600         GO TO 3000-EXIT
+012700     END-IF.
+012800     COMPUTE W-DAILY-RATE ROUNDED =
+012900         EPSMMST-INTEREST-RATE / 100 / 365.
+013000     COMPUTE W-PERDIEM-INTEREST ROUNDED =
+013100         EPSMMST-CURRENT-BALANCE * W-DAILY-RATE
+013200         * EPSNBRPM-DAYS-OUT.
+013300     ADD W-PERDIEM-INTEREST TO EPSMMST-ACCRUED-INTEREST.
+013400     REWRITE EPSMMST-RECORD.
+013500     IF MORTMAST-OK
+013600         ADD 1 TO W-RECORDS-UPDATED
+013700     ELSE
+013800         DISPLAY 'EPSPRDI - REWRITE FAILED FOR ACCOUNT '
+013900             EPSMMST-ACCOUNT-NUMBER ' STATUS ' W-MORTMAST-STATUS
+014000     END-IF.
+014100 3000-EXIT.
+014200     EXIT.
+014300*
+014400*****************************************************************
+014500*9000-TERMINATE
+014600*****************************************************************
+014700 9000-TERMINATE.
+014800     CLOSE MORTMAST.
+014900     DISPLAY 'EPSPRDI - RECORDS READ    : ' W-RECORDS-READ.
+015000     DISPLAY 'EPSPRDI - RECORDS UPDATED : ' W-RECORDS-UPDATED.
+015100 9000-EXIT.
+015200     EXIT.
