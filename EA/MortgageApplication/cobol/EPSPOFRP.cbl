@@ -0,0 +1,200 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EPSPOFRP.
+000300*THIS PROGRAM READS THE MORTGAGE MASTER FILE AND, FOR EACH
+000400*ACCOUNT, CALLS EPSDAYCT AND PROJECTS THE NUMBER OF MONTHS
+000500*REMAINING AND THE PAYOFF (RETIREMENT) DATE AT THE CURRENT
+000600*PRINCIPAL RATE - THE SAME CALCULATION EPSCMORT DOES ONLINE
+000700*FOR ONE ACCOUNT AT A TIME, RUN HERE AS A FULL-FILE REPORT.
+000800*EACH PRINT LINE IS BUILT FROM EPSMORT-PAYOFF-LINE SO IT LINES
+000900*UP COLUMN FOR COLUMN WITH THE ONLINE PAYOFF PROJECTION, EXCEPT
+000950*THAT THE BALANCE PROJECTED HERE ALSO FOLDS IN WHATEVER PER-DIEM
+000960*INTEREST EPSPRDI HAS ACCRUED SINCE THE LAST PAYMENT BUT HAS NOT
+000970*YET POSTED - EPSCMORT HAS NO WAY TO SEE THAT FIGURE ONLINE, SO
+000980*ITS PROJECTION IS A SHADE OPTIMISTIC UNTIL THE NEXT PAYMENT
+000990*CAPITALIZES THE ACCRUAL.
+001000*
+001100 AUTHOR.     DEV TEAM.
+001200 INSTALLATION. EPSDEMOS.
+001300 DATE-WRITTEN. 07/01/2026.
+001400 DATE-COMPILED.
+001500*
+001600*MODIFICATION HISTORY.
+001700*2026-07-01  DEV  ORIGINAL PAYOFF-PROJECTION REPORT.
+001750*2026-08-08  DEV  FOLDED ACCRUED-BUT-UNPOSTED PER-DIEM INTEREST
+001760*                 INTO THE PROJECTED BALANCE AND ADDED IT AS A
+001770*                 REPORT COLUMN SO THE NIGHTLY ACCRUAL FEEDS
+001780*                 SOMETHING DOWNSTREAM OF EPSPRDI.
+001800*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-FLEX-ES.
+002200 OBJECT-COMPUTER. IBM-FLEX-ES.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT MORTMAST ASSIGN TO MORTMAST
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS W-MORTMAST-STATUS.
+002800     SELECT PAYOFRPT ASSIGN TO PAYOFRPT
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS W-PAYOFRPT-STATUS.
+003100*
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  MORTMAST
+003500     LABEL RECORDS ARE STANDARD
+003600     RECORDING MODE IS F.
+003700 COPY EPSMMST.
+003800*
+003900 FD  PAYOFRPT
+004000     LABEL RECORDS ARE STANDARD
+004100     RECORDING MODE IS F.
+004200 01  PAYOFRPT-LINE                   PIC X(80).
+004300*
+004400 WORKING-STORAGE SECTION.
+004500 77  W-CALL-PROGRAM                  PIC X(08) VALUE 'EPSDAYCT'.
+004600 77  W-MONTHS-REMAINING              PIC 9(04) COMP-3.
+004650 77  W-PAYOFF-BALANCE                PIC 9(10)V99.
+004700 77  W-RETIREMENT-WA                 PIC 9(04).
+004800 77  W-CURRENT-YEAR                  PIC 9(04).
+004900 01  W-PAYOFF-DATE                   PIC X(10) VALUE SPACES.
+005000*
+005100 01  W-RUN-DATE.
+005200     05  W-RUN-YY                     PIC 9(02).
+005300     05  W-RUN-MM                     PIC 9(02).
+005400     05  W-RUN-DD                     PIC 9(02).
+005500 01  W-RUN-DATE-CCYYMMDD.
+005600     05  W-RUN-CENT                   PIC 9(02).
+005700     05  W-RUN-YY-O                   PIC 9(02).
+005800     05  W-RUN-MM-O                   PIC 9(02).
+005900     05  W-RUN-DD-O                   PIC 9(02).
+006000*
+006100 01  W-MORTMAST-STATUS               PIC X(02).
+006200     88  MORTMAST-OK                   VALUE '00'.
+006300 01  W-PAYOFRPT-STATUS               PIC X(02).
+006400     88  PAYOFRPT-OK                    VALUE '00'.
+006500*
+006600 01  W-SWITCHES.
+006700     05  W-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+006800         88  END-OF-MORTMAST            VALUE 'Y'.
+006900*
+007000 01  W-COUNTERS                      COMP.
+007100     05  W-RECORDS-READ               PIC 9(07) VALUE ZERO.
+007200     05  W-LINES-PRINTED              PIC 9(07) VALUE ZERO.
+007300*
+007400 01  W-HEADING-LINE                  PIC X(80) VALUE
+007500     'ACCOUNT     MOS-REM  PAYOFF-DATE  PAYOFF-YEAR  ACCRUED-INT'.
+007600*
+007700 COPY EPSNBRPM.
+007800 COPY EPSPOFLN.
+007900*
+008000 PROCEDURE DIVISION.
+008100*****************************************************************
+008200*0000-MAINLINE
+008300*****************************************************************
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008600     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+008700         UNTIL END-OF-MORTMAST.
+008800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008900     STOP RUN.
+009000*
+009100*****************************************************************
+009200*1000-INITIALIZE
+009300*****************************************************************
+009400 1000-INITIALIZE.
+009500     ACCEPT W-RUN-DATE FROM DATE.
+009600     MOVE W-RUN-MM TO W-RUN-MM-O.
+009700     MOVE W-RUN-DD TO W-RUN-DD-O.
+009800     MOVE W-RUN-YY TO W-RUN-YY-O.
+009900     IF W-RUN-YY < 50
+010000         MOVE 20 TO W-RUN-CENT
+010100     ELSE
+010200         MOVE 19 TO W-RUN-CENT
+010300     END-IF.
+010400     MOVE W-RUN-CENT TO W-CURRENT-YEAR (1:2).
+010500     MOVE W-RUN-YY-O TO W-CURRENT-YEAR (3:2).
+010600     OPEN INPUT MORTMAST OUTPUT PAYOFRPT.
+010700     IF NOT MORTMAST-OK OR NOT PAYOFRPT-OK
+010800         DISPLAY 'EPSPOFRP - OPEN FAILED, MORTMAST '
+010900             W-MORTMAST-STATUS ' PAYOFRPT ' W-PAYOFRPT-STATUS
+011000         MOVE 'Y' TO W-EOF-SWITCH
+011100     ELSE
+011200         MOVE W-HEADING-LINE TO PAYOFRPT-LINE
+011300         WRITE PAYOFRPT-LINE
+011400     END-IF.
+011500 1000-EXIT.
+011600     EXIT.
+011700*
+011800*****************************************************************
+011900*2000-PROCESS-RECORD
+012000*****************************************************************
+012100 2000-PROCESS-RECORD.
+012200     READ MORTMAST
+012300         AT END
+012400             MOVE 'Y' TO W-EOF-SWITCH
+012500         NOT AT END
+012600             ADD 1 TO W-RECORDS-READ
+012700             PERFORM 3000-PROJECT-PAYOFF THRU 3000-EXIT
+012800             PERFORM 4000-WRITE-REPORT-LINE THRU 4000-EXIT
+012900     END-READ.
+013000 2000-EXIT.
+013100     EXIT.
+013200*
+013300*****************************************************************
+013400*3000-PROJECT-PAYOFF
+013500*SAME CALCULATION AS EPSCMORT'S 6600-PAYOFF-PROJECTION, EXCEPT
+013550*THE BALANCE PROJECTED AGAINST ALSO FOLDS IN WHATEVER PER-DIEM
+013560*INTEREST EPSPRDI HAS ACCRUED BUT NOT YET POSTED, SINCE THAT
+013570*AMOUNT WILL CAPITALIZE INTO THE BALANCE AT THE NEXT PAYMENT.
+013600*****************************************************************
+013700 3000-PROJECT-PAYOFF.
+013650     ADD EPSMMST-CURRENT-BALANCE EPSMMST-ACCRUED-INTEREST
+013660         GIVING W-PAYOFF-BALANCE.
+013800     IF EPSMMST-PRINCIPAL-AMOUNT = ZERO
+013900         MOVE ZERO TO W-MONTHS-REMAINING
+014000     ELSE
+014100         COMPUTE W-MONTHS-REMAINING ROUNDED =
+014150             W-PAYOFF-BALANCE
+014300                 / EPSMMST-PRINCIPAL-AMOUNT
+014400     END-IF.
+014500     MOVE W-RUN-DATE-CCYYMMDD TO EPSNBRPM-DATE-IN.
+014600     MOVE EPSMMST-LAST-PMT-DATE TO EPSNBRPM-BASE-DATE.
+014700     CALL W-CALL-PROGRAM USING EPSNBRPM-PARMS.
+014800     COMPUTE W-RETIREMENT-WA = W-CURRENT-YEAR
+014900         + ((EPSNBRPM-DAYS-OUT
+015000            + (W-MONTHS-REMAINING * 30)) / 365).
+015100     STRING W-RUN-DATE-CCYYMMDD (5:2)
+015200            '/'
+015300            W-RUN-DATE-CCYYMMDD (7:2)
+015400            '/'
+015500            W-RETIREMENT-WA
+015600            DELIMITED BY SIZE INTO W-PAYOFF-DATE.
+015700 3000-EXIT.
+015800     EXIT.
+015900*
+016000*****************************************************************
+016100*4000-WRITE-REPORT-LINE
+016200*BUILD EPSMORT-PAYOFF-LINE AND WRITE IT TO THE REPORT.
+016300*****************************************************************
+016400 4000-WRITE-REPORT-LINE.
+016500     MOVE SPACES TO EPSMORT-PAYOFF-LINE.
+016600     MOVE EPSMMST-ACCOUNT-NUMBER TO EPL-ACCOUNT-NUMBER.
+016700     MOVE W-MONTHS-REMAINING TO EPL-MONTHS-REMAINING.
+016800     MOVE W-PAYOFF-DATE TO EPL-PAYOFF-DATE.
+016900     MOVE W-RETIREMENT-WA TO EPL-PAYOFF-YEAR.
+016950     MOVE EPSMMST-ACCRUED-INTEREST TO EPL-ACCRUED-INTEREST.
+017000     MOVE EPSMORT-PAYOFF-LINE TO PAYOFRPT-LINE.
+017100     WRITE PAYOFRPT-LINE.
+017200     ADD 1 TO W-LINES-PRINTED.
+017300 4000-EXIT.
+017400     EXIT.
+017500*
+017600*****************************************************************
+017700*9000-TERMINATE
+017800*****************************************************************
+017900 9000-TERMINATE.
+018000     CLOSE MORTMAST PAYOFRPT.
+018100     DISPLAY 'EPSPOFRP - RECORDS READ   : ' W-RECORDS-READ.
+018200     DISPLAY 'EPSPOFRP - LINES PRINTED  : ' W-LINES-PRINTED.
+018300 9000-EXIT.
+018400     EXIT.
