@@ -0,0 +1,244 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EPSRECON.
+000300*THIS PROGRAM RECONCILES THE PAYMENTS EPSCMORT POSTED DURING
+000400*THE DAY (EPSPMTEX, EXTRACTED FROM MORTMAST) AGAINST THE
+000500*GENERAL LEDGER'S OWN BATCH FEED OF WHAT IT RECEIVED (EPSGLFD).
+000600*BOTH FILES MUST ARRIVE SORTED ASCENDING BY ACCOUNT NUMBER.
+000700*A PAYMENT POSTED WITH NO MATCHING GL ENTRY, A GL ENTRY WITH
+000800*NO MATCHING PAYMENT, OR A MATCHED PAIR WHOSE AMOUNTS DIFFER
+000900*ARE ALL WRITTEN TO THE EXCEPTION REPORT.
+001000*
+001100 AUTHOR.     DEV TEAM.
+001200 INSTALLATION. EPSDEMOS.
+001300 DATE-WRITTEN. 07/01/2026.
+001400 DATE-COMPILED.
+001500*
+001600*MODIFICATION HISTORY.
+001700*2026-07-01  DEV  ORIGINAL RECONCILIATION DRIVER.
+001800*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-FLEX-ES.
+002200 OBJECT-COMPUTER. IBM-FLEX-ES.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT PMTEXTR ASSIGN TO PMTEXTR
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS W-PMTEXTR-STATUS.
+002800     SELECT GLFEED ASSIGN TO GLFEED
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS W-GLFEED-STATUS.
+003100     SELECT RECONRPT ASSIGN TO RECONRPT
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS W-RECONRPT-STATUS.
+003400*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  PMTEXTR
+003800     LABEL RECORDS ARE STANDARD
+003900     RECORDING MODE IS F.
+004000 COPY EPSPMTEX.
+004100*
+004200 FD  GLFEED
+004300     LABEL RECORDS ARE STANDARD
+004400     RECORDING MODE IS F.
+004500 COPY EPSGLFD.
+004600*
+004700 FD  RECONRPT
+004800     LABEL RECORDS ARE STANDARD
+004900     RECORDING MODE IS F.
+005000 01  RECONRPT-LINE                   PIC X(80).
+005100*
+005200 WORKING-STORAGE SECTION.
+005300 01  W-PMTEXTR-STATUS                PIC X(02).
+005400     88  PMTEXTR-OK                    VALUE '00'.
+005500 01  W-GLFEED-STATUS                 PIC X(02).
+005600     88  GLFEED-OK                     VALUE '00'.
+005700 01  W-RECONRPT-STATUS                PIC X(02).
+005800     88  RECONRPT-OK                    VALUE '00'.
+005900*
+006000 01  W-SWITCHES.
+006100     05  W-PMT-EOF-SWITCH             PIC X(01) VALUE 'N'.
+006200         88  END-OF-PMTEXTR             VALUE 'Y'.
+006300     05  W-GL-EOF-SWITCH              PIC X(01) VALUE 'N'.
+006400         88  END-OF-GLFEED              VALUE 'Y'.
+006500*
+006600 01  W-COUNTERS                      COMP.
+006700     05  W-PMT-RECORDS-READ           PIC 9(07) VALUE ZERO.
+006800     05  W-GL-RECORDS-READ            PIC 9(07) VALUE ZERO.
+006900     05  W-EXCEPTIONS-WRITTEN         PIC 9(07) VALUE ZERO.
+007000*
+007100 01  W-HEADING-LINE                  PIC X(80) VALUE
+007200     'ACCOUNT     EXCEPTION             PAYMENT AMT   GL AMT'.
+007300*
+007400 01  W-EXCEPTION-LINE.
+007500     05  W-EX-ACCOUNT                 PIC 9(10).
+007600     05  FILLER                       PIC X(02) VALUE SPACES.
+007700     05  W-EX-REASON                  PIC X(19).
+007800     05  FILLER                       PIC X(02) VALUE SPACES.
+007900     05  W-EX-PMT-AMOUNT              PIC Z,ZZZ,ZZ9.99.
+008000     05  FILLER                       PIC X(03) VALUE SPACES.
+008100     05  W-EX-GL-AMOUNT               PIC Z,ZZZ,ZZ9.99.
+008200*
+008300*88 LEVELS BELOW GIVE THE MATCH-MERGE ITS THREE OUTCOMES -
+008400*PAYMENT ONLY, GL ONLY, OR BOTH PRESENT FOR THE SAME ACCOUNT.
+008500 01  W-COMPARE-RESULT                PIC X(01).
+008600     88  PMT-LOWER                     VALUE '1'.
+008700     88  GL-LOWER                      VALUE '2'.
+008800     88  ACCOUNTS-MATCH                 VALUE '3'.
+008900*
+009000 PROCEDURE DIVISION.
+009100*****************************************************************
+009200*0000-MAINLINE
+009300*MATCH-MERGE THE TWO SORTED FEEDS UNTIL BOTH ARE EXHAUSTED.
+009400*****************************************************************
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009700     PERFORM 2000-MATCH-RECORDS THRU 2000-EXIT
+009800         UNTIL END-OF-PMTEXTR AND END-OF-GLFEED.
+009900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010000     STOP RUN.
+010100*
+010200*****************************************************************
+010300*1000-INITIALIZE
+010400*****************************************************************
+010500 1000-INITIALIZE.
+010600     OPEN INPUT PMTEXTR GLFEED OUTPUT RECONRPT.
+010700     IF NOT PMTEXTR-OK OR NOT GLFEED-OK OR NOT RECONRPT-OK
+010800         DISPLAY 'EPSRECON - OPEN FAILED, PMTEXTR '
+010900             W-PMTEXTR-STATUS ' GLFEED ' W-GLFEED-STATUS
+011000             ' RECONRPT ' W-RECONRPT-STATUS
+011100         MOVE 'Y' TO W-PMT-EOF-SWITCH
+011200         MOVE 'Y' TO W-GL-EOF-SWITCH
+011300     ELSE
+011400         MOVE W-HEADING-LINE TO RECONRPT-LINE
+011500         WRITE RECONRPT-LINE
+011600         PERFORM 3000-READ-PMTEXTR THRU 3000-EXIT
+011700         PERFORM 4000-READ-GLFEED THRU 4000-EXIT
+011800     END-IF.
+011900 1000-EXIT.
+012000     EXIT.
+012100*
+012200*****************************************************************
+012300*2000-MATCH-RECORDS
+012400*COMPARE THE CURRENT RECORD FROM EACH FEED AND HANDLE THE
+012500*APPROPRIATE CASE - PAYMENT ONLY, GL ONLY, OR A MATCHED PAIR.
+012600*****************************************************************
+012700 2000-MATCH-RECORDS.
+012800     IF END-OF-PMTEXTR
+012900         SET GL-LOWER TO TRUE
+013000     ELSE IF END-OF-GLFEED
+013100         SET PMT-LOWER TO TRUE
+013200     ELSE IF EPSPMTEX-ACCOUNT-NUMBER < EPSGLFD-ACCOUNT-NUMBER
+013300         SET PMT-LOWER TO TRUE
+013400     ELSE IF EPSGLFD-ACCOUNT-NUMBER < EPSPMTEX-ACCOUNT-NUMBER
+013500         SET GL-LOWER TO TRUE
+013600     ELSE
+013700         SET ACCOUNTS-MATCH TO TRUE
+013800     END-IF.
+013900*
+014000     IF PMT-LOWER
+014100         PERFORM 5000-PAYMENT-NOT-ON-GL THRU 5000-EXIT
+014200         PERFORM 3000-READ-PMTEXTR THRU 3000-EXIT
+014300     ELSE IF GL-LOWER
+014400         PERFORM 6000-GL-NOT-POSTED THRU 6000-EXIT
+014500         PERFORM 4000-READ-GLFEED THRU 4000-EXIT
+014600     ELSE
+014700         PERFORM 7000-COMPARE-AMOUNTS THRU 7000-EXIT
+014800         PERFORM 3000-READ-PMTEXTR THRU 3000-EXIT
+014900         PERFORM 4000-READ-GLFEED THRU 4000-EXIT
+015000     END-IF.
+015100 2000-EXIT.
+015200     EXIT.
+015300*
+015400*****************************************************************
+015500*3000-READ-PMTEXTR / 4000-READ-GLFEED
+015600*****************************************************************
+015700 3000-READ-PMTEXTR.
+015800     IF END-OF-PMTEXTR
+015900         GO TO 3000-EXIT
+016000     END-IF.
+016100     READ PMTEXTR
+016200         AT END
+016300             MOVE 'Y' TO W-PMT-EOF-SWITCH
+016400         NOT AT END
+016500             ADD 1 TO W-PMT-RECORDS-READ
+016600     END-READ.
+016700 3000-EXIT.
+016800     EXIT.
+016900*
+017000 4000-READ-GLFEED.
+017100     IF END-OF-GLFEED
+017200         GO TO 4000-EXIT
+017300     END-IF.
+017400     READ GLFEED
+017500         AT END
+017600             MOVE 'Y' TO W-GL-EOF-SWITCH
+017700         NOT AT END
+017800             ADD 1 TO W-GL-RECORDS-READ
+017900     END-READ.
+018000 4000-EXIT.
+018100     EXIT.
+018200*
+018300*****************************************************************
+018400*5000-PAYMENT-NOT-ON-GL
+018500*****************************************************************
+018600 5000-PAYMENT-NOT-ON-GL.
+018700     MOVE SPACES TO W-EXCEPTION-LINE.
+018800     MOVE EPSPMTEX-ACCOUNT-NUMBER TO W-EX-ACCOUNT.
+018900     MOVE 'NO GL ENTRY' TO W-EX-REASON.
+019000     MOVE EPSPMTEX-PAYMENT-AMOUNT TO W-EX-PMT-AMOUNT.
+019100     MOVE ZERO TO W-EX-GL-AMOUNT.
+019200     PERFORM 8000-WRITE-EXCEPTION THRU 8000-EXIT.
+019300 5000-EXIT.
+019400     EXIT.
+019500*
+019600*****************************************************************
+019700*6000-GL-NOT-POSTED
+019800*****************************************************************
+019900 6000-GL-NOT-POSTED.
+020000     MOVE SPACES TO W-EXCEPTION-LINE.
+020100     MOVE EPSGLFD-ACCOUNT-NUMBER TO W-EX-ACCOUNT.
+020200     MOVE 'NO PAYMENT POSTED' TO W-EX-REASON.
+020300     MOVE ZERO TO W-EX-PMT-AMOUNT.
+020400     MOVE EPSGLFD-GL-AMOUNT TO W-EX-GL-AMOUNT.
+020500     PERFORM 8000-WRITE-EXCEPTION THRU 8000-EXIT.
+020600 6000-EXIT.
+020700     EXIT.
+020800*
+020900*****************************************************************
+021000*7000-COMPARE-AMOUNTS
+021100*ACCOUNT NUMBERS MATCH - FLAG IT ONLY IF THE AMOUNTS DON'T.
+021200*****************************************************************
+021300 7000-COMPARE-AMOUNTS.
+021400     IF EPSPMTEX-PAYMENT-AMOUNT NOT = EPSGLFD-GL-AMOUNT
+021500         MOVE SPACES TO W-EXCEPTION-LINE
+021600         MOVE EPSPMTEX-ACCOUNT-NUMBER TO W-EX-ACCOUNT
+021700         MOVE 'AMOUNT MISMATCH' TO W-EX-REASON
+021800         MOVE EPSPMTEX-PAYMENT-AMOUNT TO W-EX-PMT-AMOUNT
+021900         MOVE EPSGLFD-GL-AMOUNT TO W-EX-GL-AMOUNT
+022000         PERFORM 8000-WRITE-EXCEPTION THRU 8000-EXIT
+022100     END-IF.
+022200 7000-EXIT.
+022300     EXIT.
+022400*
+022500*****************************************************************
+022600*8000-WRITE-EXCEPTION
+022700*****************************************************************
+022800 8000-WRITE-EXCEPTION.
+022900     MOVE W-EXCEPTION-LINE TO RECONRPT-LINE.
+023000     WRITE RECONRPT-LINE.
+023100     ADD 1 TO W-EXCEPTIONS-WRITTEN.
+023200 8000-EXIT.
+023300     EXIT.
+023400*
+023500*****************************************************************
+023600*9000-TERMINATE
+023700*****************************************************************
+023800 9000-TERMINATE.
+023900     CLOSE PMTEXTR GLFEED RECONRPT.
+024000     DISPLAY 'EPSRECON - PAYMENTS READ   : ' W-PMT-RECORDS-READ.
+024100     DISPLAY 'EPSRECON - GL ENTRIES READ : ' W-GL-RECORDS-READ.
+024200     DISPLAY 'EPSRECON - EXCEPTIONS      : ' W-EXCEPTIONS-WRITTEN.
+024300 9000-EXIT.
+024400     EXIT.
