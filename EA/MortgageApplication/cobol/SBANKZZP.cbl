@@ -34,15 +34,54 @@
            05  W-PRINC-NUMBER
                REDEFINES W-PRINC-CNVRT
                                PIC 9(10)V99.
+      *    ESCROW PAIR - BALANCE AND DISBURSEMENT - ADDED ALONGSIDE
+      *    THE PAYMENT/PRINCIPAL PAIR ABOVE SO ESCROW CAN BE EDITED
+      *    THROUGH THE SAME WS-FORMAT-NUMBER PICTURE.
+           05  W-ESC-BAL-CNVRT PIC X(12).
+           05  W-ESC-BAL-NUMBER
+               REDEFINES W-ESC-BAL-CNVRT
+                               PIC 9(10)V99.
+           05  W-ESC-DISB-CNVRT PIC X(12).
+           05  W-ESC-DISB-NUMBER
+               REDEFINES W-ESC-DISB-CNVRT
+                               PIC 9(10)V99.
 
-       01 W-CALL-PROGRAM                      PIC X(8).
+       01 W-CALL-PROGRAM                      PIC X(8) VALUE 'EPSDAYCT'.
       *
        01 W-RETIREMENT-WA                     PIC 9(4).
        01 W-COMAREA-LENGTH                    PIC 9(4) COMP.
+      *
+      *    DB2 AVAILABILITY CHECK / RETRY-FAILOVER WORK AREA
+      *
+       01 W-DB2-RETRY-COUNT                   PIC 9(2) VALUE ZERO.
+       01 W-DB2-MAX-RETRIES                   PIC 9(2) VALUE 3.
+       01 W-DB2-STATUS                        PIC X(1) VALUE 'Y'.
+           88  DB2-IS-AVAILABLE                 VALUE 'Y'.
+           88  DB2-NOT-AVAILABLE                VALUE 'N'.
+      *
+      *    PAYOFF PROJECTION WORK AREA - W-RETIREMENT-WA HOLDS THE
+      *    PROJECTED PAYOFF (RETIREMENT) YEAR COMPUTED BELOW.
+      *
+       01 W-MONTHS-REMAINING                  PIC 9(4) VALUE ZERO.
+       01 W-PAYOFF-DATE                       PIC X(10) VALUE SPACES.
+      *
+      *    CUSTOMER RECEIPT WORK AREA
+      *
+       01 W-RECEIPT-REC.
+           05  W-RECEIPT-ACCOUNT              PIC 9(10).
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  W-RECEIPT-PAYMENT              PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  W-RECEIPT-PRINCIPAL            PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  W-RECEIPT-INTEREST             PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  W-RECEIPT-BALANCE              PIC Z,ZZZ,ZZ9.99.
 
        01  SQL-ERROR-MSG.
            03  FILLER              PIC X(11)      VALUE 'SQL ERROR: '.
-           03  SQL-ERROR-CODE      PIC 9(5) DISPLAY.
+           03  SQL-ERROR-CODE      PIC S9(5) DISPLAY
+                                       SIGN LEADING SEPARATE.
       *
            EXEC SQL
                INCLUDE SQLCA
@@ -53,10 +92,70 @@
            ) END-EXEC.
       *
        01 IBMREQD                           PIC X(1).
+      *
+      *    THE DB2 MORTGAGE MASTER - THE SAME ACCOUNT MORTMAST CARRIES *
+      *    AS A SEQUENTIAL EXTRACT (EPSMMST) FOR THE NIGHTLY BATCH     *
+      *    PROGRAMS, EXPOSED HERE AS A DB2 TABLE FOR ONLINE POSTING.   *
+      *
+           EXEC SQL DECLARE MORTMAST TABLE
+           ( ACCOUNT_NUMBER                 DECIMAL(10,0) NOT NULL,
+             CURRENT_BALANCE                DECIMAL(12,2) NOT NULL,
+             ESCROW_BALANCE                 DECIMAL(12,2) NOT NULL,
+             ESCROW_DISB_AMT                DECIMAL(12,2) NOT NULL,
+             LAST_PMT_DATE                  CHAR(8)       NOT NULL
+           ) END-EXEC.
+      *
+      *    DB2 AUDIT TABLE - EVERY NON-ZERO SQLCODE EPSCMORT HITS IS
+      *    INSERTED HERE WITH A TIMESTAMP AND THE TERMINAL/TRANSACTION
+      *    ID SO OPERATIONS CAN RECONCILE FAILED POSTINGS AT EOD.
+      *
+           EXEC SQL DECLARE MORTAUD TABLE
+           ( AUD_TIMESTAMP                  TIMESTAMP NOT NULL,
+             AUD_TERM_ID                    CHAR(4)   NOT NULL,
+             AUD_TRAN_ID                    CHAR(4)   NOT NULL,
+             AUD_ACCOUNT_NUMBER             DECIMAL(10,0),
+             AUD_SQLCODE                    INTEGER   NOT NULL,
+             AUD_ERROR_MSG                  CHAR(80)  NOT NULL
+           ) END-EXEC.
+      *
+       01  W-AUDIT-REC.
+           05  W-AUDIT-TIMESTAMP               PIC X(26).
+           05  W-AUDIT-TERM-ID                 PIC X(04).
+           05  W-AUDIT-TRAN-ID                 PIC X(04).
+           05  W-AUDIT-ACCOUNT-NUMBER          PIC S9(10) COMP-3.
+           05  W-AUDIT-SQLCODE                 PIC S9(9) COMP.
+           05  W-AUDIT-ERROR-MSG               PIC X(80).
+      *
+      *    DB2 POSTED-PAYMENT TABLE - ONE ROW PER PAYMENT EPSCMORT      *
+      *    SUCCESSFULLY POSTS TO MORTMAST.  THIS IS THE TABLE THE       *
+      *    OVERNIGHT EXTRACT JOB SELECTS FROM TO BUILD EPSPMTEX FOR     *
+      *    EPSRECON'S RECONCILIATION AGAINST THE GL FEED.               *
+      *
+           EXEC SQL DECLARE MORTPMT TABLE
+           ( PMT_ACCOUNT_NUMBER             DECIMAL(10,0) NOT NULL,
+             PMT_TRAN_DATE                  CHAR(8)       NOT NULL,
+             PMT_AMOUNT                     DECIMAL(12,2) NOT NULL,
+             PMT_TRAN_ID                    CHAR(4)       NOT NULL,
+             PMT_TERM_ID                    CHAR(4)       NOT NULL
+           ) END-EXEC.
+      *
+       01  W-PMTLOG-REC.
+           05  W-PMTLOG-ACCOUNT-NUMBER         PIC S9(10) COMP-3.
+           05  W-PMTLOG-TRAN-DATE              PIC X(08).
+           05  W-PMTLOG-AMOUNT                 PIC S9(10)V99 COMP-3.
+           05  W-PMTLOG-TRAN-ID                PIC X(04).
+           05  W-PMTLOG-TERM-ID                PIC X(04).
       *
        01  END-OF-TRANS-MSG                 PIC X(30)
              VALUE 'END OF TRANSACTION - THANK YOU'.
+       01  DB2-DOWN-MSG                      PIC X(32)
+             VALUE 'DB2 UNAVAILABLE - SEE SUPERVISOR'.
        01  BLANK-MSG                        PIC X(1) VALUE ' '.
+       01  W-MAPSET-NAME                    PIC X(8) VALUE 'EPSMORT'.
+       01  W-MAP-NAME                       PIC X(8) VALUE 'EPSMORT1'.
+       01  W-OWN-TRANSID                    PIC X(4) VALUE 'EPSC'.
+       01  W-MENU-TRANSID                   PIC X(4) VALUE 'EPSM'.
+       01  W-MENU-PROGRAM                   PIC X(8) VALUE 'EPSMENU'.
            COPY DFHAID.
       *    COPY DFHEIBLK.
            COPY EPSMORT.
@@ -65,6 +164,15 @@
            COPY EPSMTCOM.
 
        COPY EPSNBRPM.
+      *
+      *    MISCELLANEOUS CICS/SQL WORK FIELDS
+      *
+       01 W-CICS-RESP                         PIC S9(8) COMP.
+       01 W-SPOOL-TOKEN                       PIC X(8).
+       01 W-ABSTIME                           PIC S9(15) COMP.
+       01 W-DATE-PART                         PIC X(10).
+       01 W-TIME-PART                         PIC X(08).
+       01 W-CURRENT-YEAR                      PIC 9(4).
 
        LINKAGE SECTION.
 
@@ -72,3 +180,558 @@
        COPY EPSMTCOM.
 
        PROCEDURE DIVISION USING DFHCOMMAREA.
+      *****************************************************************
+      *    0000-MAINLINE                                              *
+      *    ENTRY LOGIC.  TEST EIBCALEN TO TELL A FRESH TRANSACTION    *
+      *    START FROM A PSEUDO-CONVERSATIONAL RETURN, CONFIRM DB2 IS  *
+      *    UP, THEN DISPATCH TO THE RIGHT PROCESSING PATH.            *
+      *****************************************************************
+       0000-MAINLINE.
+           IF EIBCALEN > 0
+               MOVE EIBCALEN TO W-COMAREA-LENGTH
+               MOVE DFHCOMMAREA TO W-COMMUNICATION-AREA
+           ELSE
+               MOVE ZERO TO W-COMAREA-LENGTH
+               INITIALIZE W-COMMUNICATION-AREA
+               SET EPSMTCOM-STATE-INIT OF W-COMMUNICATION-AREA TO TRUE
+               MOVE EIBTRMID TO EPSMTCOM-TERM-ID OF W-COMMUNICATION-AREA
+               MOVE EIBTRNID TO EPSMTCOM-TRAN-ID OF W-COMMUNICATION-AREA
+           END-IF.
+
+           PERFORM 1000-CHECK-DB2 THRU 1000-EXIT.
+           IF DB2-NOT-AVAILABLE
+               GO TO 9999-RETURN-TRANS
+           END-IF.
+
+           IF EIBCALEN = 0
+               PERFORM 2000-INITIAL-SEND THRU 2000-EXIT
+           ELSE
+               IF W-COMAREA-LENGTH NOT =
+                       EPSMTCOM-SAVE-LENGTH OF W-COMMUNICATION-AREA
+                   PERFORM 3100-SESSION-LOST THRU 3100-EXIT
+               ELSE
+                   PERFORM 3000-RETURN-ENTRY THRU 3000-EXIT
+               END-IF
+           END-IF.
+
+           GO TO 9999-RETURN-TRANS.
+      *
+      *****************************************************************
+      *    1000-CHECK-DB2                                             *
+      *    CONFIRM THE DB2 THREAD IS UP BEFORE TOUCHING ANY MORTGAGE  *
+      *    RECORD.  RETRY A FEW TIMES BEFORE GIVING UP SO A MOMENTARY *
+      *    BLIP DOESN'T SEND A TELLER TO "DB2 UNAVAILABLE" NEEDLESSLY.*
+      *****************************************************************
+       1000-CHECK-DB2.
+           MOVE ZERO TO W-DB2-RETRY-COUNT.
+           SET DB2-NOT-AVAILABLE TO TRUE.
+           PERFORM 1100-SELECT-SYSDUMMY1 THRU 1100-EXIT
+               UNTIL DB2-IS-AVAILABLE
+                  OR W-DB2-RETRY-COUNT NOT LESS THAN W-DB2-MAX-RETRIES.
+           IF DB2-NOT-AVAILABLE
+               PERFORM 9000-DB2-DOWN THRU 9000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-SELECT-SYSDUMMY1.
+           ADD 1 TO W-DB2-RETRY-COUNT.
+           EXEC SQL
+               SELECT IBMREQD
+                 INTO :IBMREQD
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+           IF SQLCODE = 0
+               SET DB2-IS-AVAILABLE TO TRUE
+           ELSE
+               PERFORM 8500-LOG-SQL-ERROR THRU 8500-EXIT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    2000-INITIAL-SEND                                          *
+      *    FIRST-TIME ENTRY - CLEAR THE SCREEN AND SEND THE BLANK     *
+      *    PAYMENT MAP.                                                *
+      *****************************************************************
+       2000-INITIAL-SEND.
+           MOVE LOW-VALUES TO EPSMORTO.
+           SET SEND-ERASE TO TRUE.
+           PERFORM 8000-SEND-SCREEN THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    3000-RETURN-ENTRY                                          *
+      *    PSEUDO-CONVERSATIONAL RETURN.  DISPATCH ON THE ATTENTION   *
+      *    IDENTIFIER - PF3/PF12 END THE TRANSACTION, PF5 RECALCULATES*
+      *    THE PAYMENT/PRINCIPAL SPLIT, ENTER VALIDATES AND POSTS.    *
+      *****************************************************************
+       3000-RETURN-ENTRY.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+               WHEN EIBAID = DFHPF12
+                   PERFORM 9800-END-OF-TRANS THRU 9800-EXIT
+               WHEN EIBAID = DFHPF5
+                   PERFORM 4000-RECEIVE-MAP THRU 4000-EXIT
+                   PERFORM 5050-EDIT-SCREEN-FIELDS THRU 5050-EXIT
+                   IF W-PRINC-NUMBER > W-PMT-NUMBER
+                       MOVE 'PRINCIPAL CANNOT EXCEED PAYMENT - REENTER'
+                           TO MSGO
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 8000-SEND-SCREEN THRU 8000-EXIT
+                   ELSE
+                       PERFORM 5100-RECALC-AMOUNTS THRU 5100-EXIT
+                       MOVE 'AMOUNTS RECALCULATED' TO MSGO
+                       SET SEND-DATAONLY TO TRUE
+                       PERFORM 8000-SEND-SCREEN THRU 8000-EXIT
+                   END-IF
+               WHEN EIBAID = DFHENTER
+                   PERFORM 4000-RECEIVE-MAP THRU 4000-EXIT
+                   PERFORM 5000-VALIDATE-PAYMENT THRU 5000-EXIT
+               WHEN OTHER
+                   MOVE 'INVALID KEY - USE ENTER, PF5 OR PF3' TO MSGO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 8000-SEND-SCREEN THRU 8000-EXIT
+           END-EVALUATE.
+       3000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    3100-SESSION-LOST                                          *
+      *    THE COMMAREA CICS HANDED BACK DOESN'T MATCH WHAT WE SENT   *
+      *    OUT - THE TERMINAL DROPPED MID-PAYMENT.  RECOVER BY        *
+      *    RESTARTING THE TRANSACTION CLEANLY INSTEAD OF ABENDING.    *
+      *****************************************************************
+       3100-SESSION-LOST.
+           INITIALIZE W-COMMUNICATION-AREA.
+           SET EPSMTCOM-STATE-INIT OF W-COMMUNICATION-AREA TO TRUE.
+           MOVE EIBTRMID TO EPSMTCOM-TERM-ID OF W-COMMUNICATION-AREA.
+           MOVE EIBTRNID TO EPSMTCOM-TRAN-ID OF W-COMMUNICATION-AREA.
+           MOVE LOW-VALUES TO EPSMORTO.
+           MOVE 'SESSION LOST - PLEASE REENTER PAYMENT' TO MSGO.
+           SET SEND-ERASE TO TRUE.
+           PERFORM 8000-SEND-SCREEN THRU 8000-EXIT.
+       3100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    4000-RECEIVE-MAP                                           *
+      *****************************************************************
+       4000-RECEIVE-MAP.
+           EXEC CICS RECEIVE
+               MAP(W-MAP-NAME)
+               MAPSET(W-MAPSET-NAME)
+               INTO(EPSMORTI)
+               RESP(W-CICS-RESP)
+           END-EXEC.
+       4000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    5000-VALIDATE-PAYMENT                                      *
+      *    VALIDATE THE PAYMENT CARRIED IN ON THE MAP, POST IT        *
+      *    AGAINST THE MORTGAGE RECORD, AND SEND BACK THE UPDATED     *
+      *    SCREEN.                                                     *
+      *****************************************************************
+       5000-VALIDATE-PAYMENT.
+           PERFORM 5050-EDIT-SCREEN-FIELDS THRU 5050-EXIT.
+           IF W-PMT-NUMBER = ZERO
+               MOVE 'INVALID PAYMENT AMOUNT - REENTER' TO MSGO
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 8000-SEND-SCREEN THRU 8000-EXIT
+               GO TO 5000-EXIT
+           END-IF.
+           IF W-PRINC-NUMBER > W-PMT-NUMBER
+               MOVE 'PRINCIPAL CANNOT EXCEED PAYMENT - REENTER' TO MSGO
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 8000-SEND-SCREEN THRU 8000-EXIT
+               GO TO 5000-EXIT
+           END-IF.
+
+           PERFORM 5060-LOAD-MORTMAST-BALANCES THRU 5060-EXIT.
+           PERFORM 5070-GET-CURRENT-DATE THRU 5070-EXIT.
+           PERFORM 5100-RECALC-AMOUNTS THRU 5100-EXIT.
+           PERFORM 6500-DAYCOUNT-CALL THRU 6500-EXIT.
+           PERFORM 6000-POST-PAYMENT THRU 6000-EXIT.
+           IF EPSMTCOM-RC-OK OF W-COMMUNICATION-AREA
+               PERFORM 6600-PAYOFF-PROJECTION THRU 6600-EXIT
+               PERFORM 7000-PRINT-RECEIPT THRU 7000-EXIT
+           END-IF.
+
+           IF EPSMTCOM-RC-OK OF W-COMMUNICATION-AREA
+               MOVE 'PAYMENT POSTED - THANK YOU' TO MSGO
+               SET SEND-DATAONLY TO TRUE
+           ELSE
+               MOVE EPSMTCOM-MESSAGE OF W-COMMUNICATION-AREA TO MSGO
+               SET SEND-DATAONLY-ALARM TO TRUE
+           END-IF.
+           PERFORM 8000-SEND-SCREEN THRU 8000-EXIT.
+       5000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    5050-EDIT-SCREEN-FIELDS                                    *
+      *    MOVE THE ACCOUNT NUMBER, PAYMENT, PRINCIPAL AND ESCROW     *
+      *    FIELDS OFF THE MAP INTO THE NUMERIC CONVERSION AREAS.      *
+      *****************************************************************
+       5050-EDIT-SCREEN-FIELDS.
+           MOVE ACCTNI TO
+               EPSMTCOM-ACCOUNT-NUMBER OF W-COMMUNICATION-AREA.
+           MOVE PMTAMI TO W-PMT-CNVRT.
+           MOVE PRINCI TO W-PRINC-CNVRT.
+           MOVE ESCBALI TO W-ESC-BAL-CNVRT.
+           MOVE ESCDSBI TO W-ESC-DISB-CNVRT.
+       5050-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    5060-LOAD-MORTMAST-BALANCES                                *
+      *    LOAD THE CURRENT BALANCE, ESCROW BALANCE AND LAST PAYMENT  *
+      *    DATE OFF THE MORTGAGE MASTER SO THE RECALCULATION, DAY-    *
+      *    COUNT AND PAYOFF PROJECTION LOGIC ALL WORK FROM THE REAL   *
+      *    PERSISTED VALUES RATHER THAN WHATEVER IS SITTING IN THE    *
+      *    COMMAREA.                                                   *
+      *****************************************************************
+       5060-LOAD-MORTMAST-BALANCES.
+           EXEC SQL
+               SELECT CURRENT_BALANCE, ESCROW_BALANCE, LAST_PMT_DATE
+                 INTO :EPSMTCOM-RUNNING-BALANCE OF W-COMMUNICATION-AREA,
+                      :EPSMTCOM-ESCROW-BALANCE OF W-COMMUNICATION-AREA,
+                      :EPSMTCOM-LAST-PMT-DATE OF W-COMMUNICATION-AREA
+                 FROM MORTMAST
+                WHERE ACCOUNT_NUMBER =
+                   :EPSMTCOM-ACCOUNT-NUMBER OF W-COMMUNICATION-AREA
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               PERFORM 8500-LOG-SQL-ERROR THRU 8500-EXIT
+               SET EPSMTCOM-RC-SQL-ERROR OF W-COMMUNICATION-AREA
+                   TO TRUE
+               MOVE SQL-ERROR-MSG TO
+                   EPSMTCOM-MESSAGE OF W-COMMUNICATION-AREA
+               MOVE EPSMTCOM-MESSAGE OF W-COMMUNICATION-AREA TO MSGO
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 8000-SEND-SCREEN THRU 8000-EXIT
+               GO TO 5000-EXIT
+           END-IF.
+       5060-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    5070-GET-CURRENT-DATE                                      *
+      *    ASK CICS FOR THE CURRENT DATE AND STORE IT IN THE COMMAREA *
+      *    AS A PACKED YYYYMMDD STRING FOR THE DAY-COUNT AND PAYOFF   *
+      *    PROJECTION LOGIC TO USE.                                    *
+      *****************************************************************
+       5070-GET-CURRENT-DATE.
+           EXEC CICS ASKTIME ABSTIME(W-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(W-ABSTIME)
+               YYYYMMDD(EPSMTCOM-CURRENT-DATE OF W-COMMUNICATION-AREA)
+           END-EXEC.
+       5070-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    5100-RECALC-AMOUNTS                                        *
+      *    RECOMPUTE THE INTEREST PORTION FROM W-PMT-NUMBER AND       *
+      *    W-PRINC-NUMBER, THEN RE-EDIT ALL FOUR AMOUNT FIELDS BACK   *
+      *    TO THE SCREEN THROUGH WS-FORMAT-NUMBER.  SHARED BY THE     *
+      *    NORMAL POSTING PATH AND THE PF5 RECALC KEY - DOES NOT      *
+      *    TOUCH THE PERSISTED RUNNING BALANCE, WHICH ONLY MOVES      *
+      *    WHEN 6000-POST-PAYMENT ACTUALLY POSTS.                     *
+      *****************************************************************
+       5100-RECALC-AMOUNTS.
+           COMPUTE EPSMTCOM-INTEREST-AMOUNT OF W-COMMUNICATION-AREA =
+               W-PMT-NUMBER - W-PRINC-NUMBER.
+           MOVE W-ESC-BAL-NUMBER TO EPSMTCOM-ESCROW-BALANCE
+               OF W-COMMUNICATION-AREA.
+           MOVE W-ESC-DISB-NUMBER TO EPSMTCOM-ESCROW-DISB-AMT
+               OF W-COMMUNICATION-AREA.
+
+           MOVE W-PMT-NUMBER TO WS-FORMAT-NUMBER.
+           MOVE WS-FORMAT-NUMBER TO PMTAMO.
+           MOVE W-PRINC-NUMBER TO WS-FORMAT-NUMBER.
+           MOVE WS-FORMAT-NUMBER TO PRINCO.
+           MOVE W-ESC-BAL-NUMBER TO WS-FORMAT-NUMBER.
+           MOVE WS-FORMAT-NUMBER TO ESCBALO.
+           MOVE W-ESC-DISB-NUMBER TO WS-FORMAT-NUMBER.
+           MOVE WS-FORMAT-NUMBER TO ESCDSBO.
+       5100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    6000-POST-PAYMENT                                          *
+      *    POST THE PAYMENT, PRINCIPAL AND ESCROW AMOUNTS AGAINST THE *
+      *    MORTGAGE MASTER RECORD.                                    *
+      *****************************************************************
+       6000-POST-PAYMENT.
+           EXEC SQL
+               UPDATE MORTMAST
+                  SET CURRENT_BALANCE =
+                          CURRENT_BALANCE - :W-PRINC-NUMBER,
+                      ESCROW_BALANCE   = :W-ESC-BAL-NUMBER,
+                      ESCROW_DISB_AMT  = :W-ESC-DISB-NUMBER,
+                      LAST_PMT_DATE    =
+                   :EPSMTCOM-CURRENT-DATE OF W-COMMUNICATION-AREA
+                WHERE ACCOUNT_NUMBER =
+                   :EPSMTCOM-ACCOUNT-NUMBER OF W-COMMUNICATION-AREA
+           END-EXEC.
+           IF SQLCODE = 0
+               SUBTRACT W-PRINC-NUMBER FROM
+                   EPSMTCOM-RUNNING-BALANCE OF W-COMMUNICATION-AREA
+               SET EPSMTCOM-RC-OK OF W-COMMUNICATION-AREA TO TRUE
+               SET EPSMTCOM-STATE-POSTED OF W-COMMUNICATION-AREA TO TRUE
+               PERFORM 6050-LOG-PAYMENT-POSTED THRU 6050-EXIT
+           ELSE
+               PERFORM 8500-LOG-SQL-ERROR THRU 8500-EXIT
+               SET EPSMTCOM-RC-SQL-ERROR OF W-COMMUNICATION-AREA
+                   TO TRUE
+               MOVE SQL-ERROR-MSG TO
+                   EPSMTCOM-MESSAGE OF W-COMMUNICATION-AREA
+           END-IF.
+       6000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    6050-LOG-PAYMENT-POSTED                                    *
+      *    RECORD THE PAYMENT JUST POSTED TO MORTPMT.  THIS IS THE    *
+      *    TABLE THE OVERNIGHT EXTRACT JOB SELECTS FROM TO BUILD THE  *
+      *    EPSPMTEX FEED THAT EPSRECON RECONCILES AGAINST THE GL.     *
+      *****************************************************************
+       6050-LOG-PAYMENT-POSTED.
+           MOVE EPSMTCOM-ACCOUNT-NUMBER OF W-COMMUNICATION-AREA
+               TO W-PMTLOG-ACCOUNT-NUMBER.
+           MOVE EPSMTCOM-CURRENT-DATE OF W-COMMUNICATION-AREA
+               TO W-PMTLOG-TRAN-DATE.
+           MOVE W-PMT-NUMBER TO W-PMTLOG-AMOUNT.
+           MOVE EIBTRNID TO W-PMTLOG-TRAN-ID.
+           MOVE EIBTRMID TO W-PMTLOG-TERM-ID.
+           EXEC SQL
+               INSERT INTO MORTPMT
+                   (PMT_ACCOUNT_NUMBER, PMT_TRAN_DATE, PMT_AMOUNT,
+                    PMT_TRAN_ID, PMT_TERM_ID)
+               VALUES
+                   (:W-PMTLOG-ACCOUNT-NUMBER, :W-PMTLOG-TRAN-DATE,
+                    :W-PMTLOG-AMOUNT,
+                    :W-PMTLOG-TRAN-ID, :W-PMTLOG-TERM-ID)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               PERFORM 8500-LOG-SQL-ERROR THRU 8500-EXIT
+           END-IF.
+       6050-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    6500-DAYCOUNT-CALL                                         *
+      *    CALL THE DATE-TO-DAYS SUBPROGRAM NAMED IN W-CALL-PROGRAM   *
+      *    TO GET THE NUMBER OF DAYS SINCE THE LAST PAYMENT, FOR      *
+      *    PER-DIEM INTEREST.                                          *
+      *****************************************************************
+       6500-DAYCOUNT-CALL.
+           MOVE EPSMTCOM-CURRENT-DATE OF W-COMMUNICATION-AREA
+               TO EPSNBRPM-DATE-IN.
+           MOVE EPSMTCOM-LAST-PMT-DATE OF W-COMMUNICATION-AREA
+               TO EPSNBRPM-BASE-DATE.
+           CALL W-CALL-PROGRAM USING EPSNBRPM-PARMS.
+           IF EPSNBRPM-RC-OK
+               MOVE EPSNBRPM-DAYS-OUT TO
+                   EPSMTCOM-DAYS-SINCE-PMT OF W-COMMUNICATION-AREA
+           ELSE
+               MOVE ZERO TO
+                   EPSMTCOM-DAYS-SINCE-PMT OF W-COMMUNICATION-AREA
+           END-IF.
+       6500-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    6600-PAYOFF-PROJECTION                                     *
+      *    USE THE SAME DAY-COUNT SUBPROGRAM TO PROJECT W-RETIREMENT- *
+      *    WA (THE PAYOFF YEAR) AND W-PAYOFF-DATE FROM THE MONTHS     *
+      *    REMAINING AT THE CURRENT PRINCIPAL RATE.                   *
+      *****************************************************************
+       6600-PAYOFF-PROJECTION.
+           IF W-PRINC-NUMBER = ZERO
+               MOVE ZERO TO W-MONTHS-REMAINING
+           ELSE
+               COMPUTE W-MONTHS-REMAINING ROUNDED =
+                   EPSMTCOM-RUNNING-BALANCE OF W-COMMUNICATION-AREA
+                       / W-PRINC-NUMBER
+           END-IF.
+
+           MOVE EPSMTCOM-CURRENT-DATE OF W-COMMUNICATION-AREA
+               TO EPSNBRPM-DATE-IN.
+           MOVE EPSMTCOM-LAST-PMT-DATE OF W-COMMUNICATION-AREA
+               TO EPSNBRPM-BASE-DATE.
+           CALL W-CALL-PROGRAM USING EPSNBRPM-PARMS.
+
+           MOVE EPSMTCOM-CURRENT-DATE OF W-COMMUNICATION-AREA (1:4)
+               TO W-CURRENT-YEAR.
+           COMPUTE W-RETIREMENT-WA = W-CURRENT-YEAR
+               + ((EPSNBRPM-DAYS-OUT
+                  + (W-MONTHS-REMAINING * 30)) / 365).
+
+           STRING EPSMTCOM-CURRENT-DATE OF W-COMMUNICATION-AREA (5:2)
+                  '/'
+                  EPSMTCOM-CURRENT-DATE OF W-COMMUNICATION-AREA (7:2)
+                  '/'
+                  W-RETIREMENT-WA
+                  DELIMITED BY SIZE INTO W-PAYOFF-DATE.
+       6600-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    7000-PRINT-RECEIPT                                         *
+      *    PRINT A PAYMENT RECEIPT SHOWING PAYMENT, PRINCIPAL,        *
+      *    IMPLIED INTEREST AND THE RUNNING BALANCE FOR THE CUSTOMER. *
+      *****************************************************************
+       7000-PRINT-RECEIPT.
+           MOVE EPSMTCOM-ACCOUNT-NUMBER OF W-COMMUNICATION-AREA
+               TO W-RECEIPT-ACCOUNT.
+           MOVE W-PMT-NUMBER TO WS-FORMAT-NUMBER.
+           MOVE WS-FORMAT-NUMBER TO W-RECEIPT-PAYMENT.
+           MOVE W-PRINC-NUMBER TO WS-FORMAT-NUMBER.
+           MOVE WS-FORMAT-NUMBER TO W-RECEIPT-PRINCIPAL.
+           MOVE EPSMTCOM-INTEREST-AMOUNT OF W-COMMUNICATION-AREA
+               TO WS-FORMAT-NUMBER.
+           MOVE WS-FORMAT-NUMBER TO W-RECEIPT-INTEREST.
+           MOVE EPSMTCOM-RUNNING-BALANCE OF W-COMMUNICATION-AREA
+               TO WS-FORMAT-NUMBER.
+           MOVE WS-FORMAT-NUMBER TO W-RECEIPT-BALANCE.
+
+           EXEC CICS SPOOLOPEN OUTPUT
+               NODE(BLANK-MSG)
+               CLASS('A')
+               TOKEN(W-SPOOL-TOKEN)
+               RESP(W-CICS-RESP)
+           END-EXEC.
+           IF W-CICS-RESP = DFHRESP(NORMAL)
+               EXEC CICS SPOOLWRITE
+                   TOKEN(W-SPOOL-TOKEN)
+                   FROM(W-RECEIPT-REC)
+                   LINE
+               END-EXEC
+               EXEC CICS SPOOLCLOSE
+                   TOKEN(W-SPOOL-TOKEN)
+               END-EXEC
+           END-IF.
+       7000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    8000-SEND-SCREEN                                           *
+      *    SEND THE PAYMENT MAP USING WHICHEVER SEND FLAG THE CALLER  *
+      *    SET.                                                        *
+      *****************************************************************
+       8000-SEND-SCREEN.
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS SEND MAP(W-MAP-NAME) MAPSET(W-MAPSET-NAME)
+                       FROM(EPSMORTO) ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS SEND MAP(W-MAP-NAME) MAPSET(W-MAPSET-NAME)
+                       FROM(EPSMORTO) DATAONLY
+                   END-EXEC
+               WHEN SEND-MAPONLY
+                   EXEC CICS SEND MAP(W-MAP-NAME) MAPSET(W-MAPSET-NAME)
+                       MAPONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS SEND MAP(W-MAP-NAME) MAPSET(W-MAPSET-NAME)
+                       FROM(EPSMORTO) DATAONLY ALARM
+                   END-EXEC
+               WHEN SEND-ALL
+                   EXEC CICS SEND MAP(W-MAP-NAME) MAPSET(W-MAPSET-NAME)
+                       FROM(EPSMORTO) ERASE ALARM
+                   END-EXEC
+           END-EVALUATE.
+       8000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    8500-LOG-SQL-ERROR                                         *
+      *    PERSIST SQL-ERROR-MSG/SQL-ERROR-CODE TO THE MORTAUD AUDIT  *
+      *    TABLE WITH A TIMESTAMP AND THE TERMINAL/TRANSACTION ID.    *
+      *****************************************************************
+       8500-LOG-SQL-ERROR.
+           MOVE SQLCODE TO SQL-ERROR-CODE.
+
+           EXEC CICS ASKTIME ABSTIME(W-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(W-ABSTIME)
+               YYYYMMDD(W-DATE-PART) DATESEP('-')
+               TIME(W-TIME-PART) TIMESEP('.')
+           END-EXEC.
+           STRING W-DATE-PART '-' W-TIME-PART '.000000'
+               DELIMITED BY SIZE INTO W-AUDIT-TIMESTAMP.
+
+           MOVE EIBTRMID TO W-AUDIT-TERM-ID.
+           MOVE EIBTRNID TO W-AUDIT-TRAN-ID.
+           MOVE EPSMTCOM-ACCOUNT-NUMBER OF W-COMMUNICATION-AREA
+               TO W-AUDIT-ACCOUNT-NUMBER.
+           MOVE SQLCODE TO W-AUDIT-SQLCODE.
+           MOVE SQL-ERROR-MSG TO W-AUDIT-ERROR-MSG.
+
+           EXEC SQL
+               INSERT INTO MORTAUD
+                   (AUD_TIMESTAMP, AUD_TERM_ID, AUD_TRAN_ID,
+                    AUD_ACCOUNT_NUMBER, AUD_SQLCODE, AUD_ERROR_MSG)
+               VALUES
+                   (:W-AUDIT-TIMESTAMP, :W-AUDIT-TERM-ID,
+                    :W-AUDIT-TRAN-ID,
+                    :W-AUDIT-ACCOUNT-NUMBER, :W-AUDIT-SQLCODE,
+                    :W-AUDIT-ERROR-MSG)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'EPSCMORT - MORTAUD INSERT FAILED, SQLCODE '
+                   SQLCODE
+           END-IF.
+       8500-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    9000-DB2-DOWN                                              *
+      *    DB2 DIDN'T COME UP AFTER THE RETRIES - WARN THE TELLER     *
+      *    INSTEAD OF LETTING THE TRANSACTION ABEND.  THIS CAN BE     *
+      *    REACHED ON A BRAND-NEW TRANSACTION START BEFORE ANY MAP    *
+      *    HAS EVER BEEN PAINTED, SO USE A FULL ERASE SEND RATHER     *
+      *    THAN DATAONLY, WHICH WOULD RELY ON LABEL TEXT ALREADY ON   *
+      *    THE SCREEN.                                                *
+      *****************************************************************
+       9000-DB2-DOWN.
+           MOVE LOW-VALUES TO EPSMORTO.
+           MOVE DB2-DOWN-MSG TO MSGO.
+           SET SEND-ALL TO TRUE.
+           PERFORM 8000-SEND-SCREEN THRU 8000-EXIT.
+       9000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    9800-END-OF-TRANS                                          *
+      *    PF3/PF12 - SHOW THE END-OF-TRANSACTION MESSAGE AND HAND    *
+      *    CONTROL BACK TO THE MENU TRANSACTION.                      *
+      *****************************************************************
+       9800-END-OF-TRANS.
+           MOVE END-OF-TRANS-MSG TO MSGO.
+           SET SEND-DATAONLY TO TRUE.
+           PERFORM 8000-SEND-SCREEN THRU 8000-EXIT.
+           EXEC CICS XCTL PROGRAM(W-MENU-PROGRAM) END-EXEC.
+       9800-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    9999-RETURN-TRANS                                          *
+      *    SAVE THE COMMAREA LENGTH FOR THE NEXT PSEUDO-CONVERSATIONAL*
+      *    ENTRY AND RETURN CONTROL TO CICS.                          *
+      *****************************************************************
+       9999-RETURN-TRANS.
+           MOVE LENGTH OF W-COMMUNICATION-AREA TO W-COMAREA-LENGTH.
+           MOVE W-COMAREA-LENGTH TO
+               EPSMTCOM-SAVE-LENGTH OF W-COMMUNICATION-AREA.
+           MOVE W-COMMUNICATION-AREA TO DFHCOMMAREA.
+           EXEC CICS RETURN
+               TRANSID(W-OWN-TRANSID)
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+       9999-EXIT.
+           EXIT.
