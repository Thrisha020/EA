@@ -0,0 +1,23 @@
+      *****************************************************************
+      *    EPSPOFLN - PAYOFF-PROJECTION REPORT LINE                   *
+      *    ONE LINE PER ACCOUNT ON THE EPSPOFRP PAYOFF-PROJECTION      *
+      *    REPORT - ACCOUNT NUMBER, MONTHS REMAINING, PROJECTED        *
+      *    PAYOFF DATE/YEAR AT THE CURRENT PRINCIPAL RATE, AND THE     *
+      *    PER-DIEM INTEREST ACCRUED SINCE THE LAST PAYMENT.           *
+      *-----------------------------------------------------------   *
+      *    MOD LOG                                                    *
+      *    2026  DEV   ORIGINAL RECORD LAYOUT                         *
+      *    2026  DEV   ADDED ACCRUED-INTEREST COLUMN - THIS REPORT    *
+      *                IS NOW THE CONSUMER OF THE PER-DIEM ACCRUAL    *
+      *                EPSPRDI POSTS TO EPSMMST-ACCRUED-INTEREST      *
+      *****************************************************************
+       01  EPSMORT-PAYOFF-LINE.
+           02  EPL-ACCOUNT-NUMBER          PIC 9(10).
+           02  FILLER                      PIC X(02) VALUE SPACES.
+           02  EPL-MONTHS-REMAINING        PIC ZZZ9.
+           02  FILLER                      PIC X(02) VALUE SPACES.
+           02  EPL-PAYOFF-DATE             PIC X(10).
+           02  FILLER                      PIC X(02) VALUE SPACES.
+           02  EPL-PAYOFF-YEAR             PIC 9(04).
+           02  FILLER                      PIC X(02) VALUE SPACES.
+           02  EPL-ACCRUED-INTEREST        PIC ZZZZZ9.99.
