@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    EPSPMTEX - POSTED PAYMENT EXTRACT RECORD                   *
+      *    ONE RECORD PER PAYMENT EPSCMORT POSTED TO MORTMAST DURING  *
+      *    THE DAY, EXTRACTED FROM THE MORTPMT DB2 TABLE (WHICH       *
+      *    EPSCMORT INSERTS INTO AT POSTING TIME) AHEAD OF THE         *
+      *    OVERNIGHT BATCH WINDOW.  SORTED ASCENDING BY ACCOUNT        *
+      *    NUMBER BEFORE IT REACHES THE RECONCILIATION PROGRAM.        *
+      *-----------------------------------------------------------   *
+      *    MOD LOG                                                    *
+      *    2026  DEV   ORIGINAL RECORD LAYOUT                         *
+      *****************************************************************
+       01  EPSPMTEX-RECORD.
+           05  EPSPMTEX-ACCOUNT-NUMBER     PIC 9(10).
+           05  EPSPMTEX-TRAN-DATE          PIC X(08).
+           05  EPSPMTEX-PAYMENT-AMOUNT     PIC 9(10)V99.
+           05  EPSPMTEX-TRAN-ID            PIC X(04).
+           05  EPSPMTEX-TERM-ID            PIC X(04).
+           05  FILLER                      PIC X(10).
