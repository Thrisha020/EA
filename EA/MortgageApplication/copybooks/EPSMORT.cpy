@@ -0,0 +1,54 @@
+      *****************************************************************
+      *    EPSMORT - SYMBOLIC MAP FOR MAPSET EPSMORT, MAP EPSMORT1     *
+      *    TELLER MORTGAGE PAYMENT SCREEN                              *
+      *-----------------------------------------------------------    *
+      *    MOD LOG                                                     *
+      *    2026  DEV   ORIGINAL MAP - ACCOUNT/PAYMENT/PRINCIPAL        *
+      *    2026  DEV   ADDED ESCROW FIELDS AND MESSAGE LINE            *
+      *****************************************************************
+       01  EPSMORTI.
+           02  FILLER                      PIC X(12).
+           02  ACCTNL                      PIC S9(4) COMP.
+           02  ACCTNF                      PIC X.
+           02  FILLER REDEFINES ACCTNF.
+               03  ACCTNA                  PIC X.
+           02  ACCTNI                      PIC X(10).
+           02  PMTAML                      PIC S9(4) COMP.
+           02  PMTAMF                      PIC X.
+           02  FILLER REDEFINES PMTAMF.
+               03  PMTAMA                  PIC X.
+           02  PMTAMI                      PIC X(12).
+           02  PRINCL                      PIC S9(4) COMP.
+           02  PRINCF                      PIC X.
+           02  FILLER REDEFINES PRINCF.
+               03  PRINCA                  PIC X.
+           02  PRINCI                      PIC X(12).
+           02  ESCBALL                     PIC S9(4) COMP.
+           02  ESCBALF                     PIC X.
+           02  FILLER REDEFINES ESCBALF.
+               03  ESCBALA                 PIC X.
+           02  ESCBALI                     PIC X(12).
+           02  ESCDSBL                     PIC S9(4) COMP.
+           02  ESCDSBF                     PIC X.
+           02  FILLER REDEFINES ESCDSBF.
+               03  ESCDSBA                 PIC X.
+           02  ESCDSBI                     PIC X(12).
+           02  MSGL                        PIC S9(4) COMP.
+           02  MSGF                        PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                    PIC X.
+           02  MSGI                        PIC X(60).
+       01  EPSMORTO REDEFINES EPSMORTI.
+           02  FILLER                      PIC X(12).
+           02  FILLER                      PIC X(3).
+           02  ACCTNO                      PIC X(10).
+           02  FILLER                      PIC X(3).
+           02  PMTAMO                      PIC X(12).
+           02  FILLER                      PIC X(3).
+           02  PRINCO                      PIC X(12).
+           02  FILLER                      PIC X(3).
+           02  ESCBALO                     PIC X(12).
+           02  FILLER                      PIC X(3).
+           02  ESCDSBO                     PIC X(12).
+           02  FILLER                      PIC X(3).
+           02  MSGO                        PIC X(60).
