@@ -0,0 +1,46 @@
+      *****************************************************************
+      *    EPSMTCOM - EPSCMORT COMMUNICATION AREA                     *
+      *    COMMAREA PASSED BETWEEN PSEUDO-CONVERSATIONAL INVOCATIONS  *
+      *    OF TRANSACTION EPSC (PROGRAM EPSCMORT).  COPIED INTO       *
+      *    WORKING-STORAGE (AS THE BUILD-UP AREA) AND INTO THE        *
+      *    LINKAGE SECTION (AS DFHCOMMAREA).                          *
+      *-----------------------------------------------------------   *
+      *    MOD LOG                                                    *
+      *    2026  DEV   ORIGINAL COMMAREA - ACCOUNT/PAYMENT/PRINCIPAL   *
+      *    2026  DEV   ADDED ESCROW SUB-RECORD                        *
+      *    2026  DEV   ADDED CHECKPOINT/RESTART STATE FIELDS          *
+      *****************************************************************
+           05  EPSMTCOM-ACCOUNT-NUMBER         PIC 9(10).
+           05  EPSMTCOM-TERM-ID                PIC X(04).
+           05  EPSMTCOM-TRAN-ID                PIC X(04).
+           05  EPSMTCOM-CURRENT-DATE           PIC X(08).
+           05  EPSMTCOM-LAST-PMT-DATE          PIC X(08).
+           05  EPSMTCOM-DAYS-SINCE-PMT         PIC S9(05)     COMP-3.
+           05  EPSMTCOM-PAYMENT-AMOUNT         PIC 9(10)V99.
+           05  EPSMTCOM-PRINCIPAL-AMOUNT       PIC 9(10)V99.
+           05  EPSMTCOM-INTEREST-AMOUNT        PIC 9(10)V99.
+           05  EPSMTCOM-RUNNING-BALANCE        PIC 9(10)V99.
+      *
+      *    ESCROW SUB-RECORD
+      *
+           05  EPSMTCOM-ESCROW.
+               10  EPSMTCOM-ESCROW-BALANCE     PIC 9(10)V99.
+               10  EPSMTCOM-ESCROW-DISB-AMT    PIC 9(10)V99.
+      *
+      *    CHECKPOINT / RESTART STATE
+      *
+           05  EPSMTCOM-STATE.
+               10  EPSMTCOM-STATE-CODE         PIC X(01).
+                   88  EPSMTCOM-STATE-INIT       VALUE '0'.
+                   88  EPSMTCOM-STATE-PMT-ENTD   VALUE '1'.
+                   88  EPSMTCOM-STATE-POSTED     VALUE '2'.
+               10  EPSMTCOM-SAVE-LENGTH        PIC 9(04)     COMP.
+      *
+      *    RESPONSE / MESSAGE AREA
+      *
+           05  EPSMTCOM-RETURN-CODE            PIC X(02).
+               88  EPSMTCOM-RC-OK                VALUE '00'.
+               88  EPSMTCOM-RC-INVALID-AMT       VALUE '10'.
+               88  EPSMTCOM-RC-DB2-DOWN          VALUE '20'.
+               88  EPSMTCOM-RC-SQL-ERROR         VALUE '30'.
+           05  EPSMTCOM-MESSAGE                PIC X(60).
