@@ -0,0 +1,24 @@
+      *****************************************************************
+      *    EPSMMST - MORTGAGE MASTER FILE RECORD LAYOUT               *
+      *    ONE RECORD PER MORTGAGE ACCOUNT.  READ/UPDATED BY EPSCMORT *
+      *    ONLINE (VIA MORTMAST ON DB2) AND BY THE NIGHTLY BATCH      *
+      *    PROGRAMS AGAINST THE SEQUENTIAL EXTRACT OF THAT TABLE.     *
+      *-----------------------------------------------------------   *
+      *    MOD LOG                                                    *
+      *    2026  DEV   ORIGINAL RECORD LAYOUT                         *
+      *    2026  DEV   ADDED ESCROW-DISB-AMT TO MATCH THE ESCROW      *
+      *                DISBURSEMENT AMOUNT DB2 MORTMAST NOW CARRIES   *
+      *****************************************************************
+       01  EPSMMST-RECORD.
+           05  EPSMMST-ACCOUNT-NUMBER          PIC 9(10).
+           05  EPSMMST-CUSTOMER-NAME           PIC X(30).
+           05  EPSMMST-CURRENT-BALANCE         PIC 9(10)V99.
+           05  EPSMMST-ESCROW-BALANCE          PIC 9(10)V99.
+           05  EPSMMST-ESCROW-DISB-AMT         PIC 9(10)V99.
+           05  EPSMMST-PAYMENT-AMOUNT          PIC 9(10)V99.
+           05  EPSMMST-PRINCIPAL-AMOUNT        PIC 9(10)V99.
+           05  EPSMMST-INTEREST-RATE           PIC 9(2)V9(3).
+           05  EPSMMST-LAST-PMT-DATE           PIC X(08).
+           05  EPSMMST-NEXT-PMT-DATE           PIC X(08).
+           05  EPSMMST-ACCRUED-INTEREST        PIC 9(8)V99.
+           05  FILLER                          PIC X(10).
