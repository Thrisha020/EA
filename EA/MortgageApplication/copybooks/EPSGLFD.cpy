@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    EPSGLFD - GENERAL LEDGER BATCH FEED RECORD                 *
+      *    ONE RECORD PER MORTGAGE PAYMENT THE GENERAL LEDGER SYSTEM   *
+      *    BELIEVES IT RECEIVED FOR THE DAY.  SORTED ASCENDING BY      *
+      *    ACCOUNT NUMBER TO MATCH EPSPMTEX FOR RECONCILIATION.        *
+      *-----------------------------------------------------------   *
+      *    MOD LOG                                                    *
+      *    2026  DEV   ORIGINAL RECORD LAYOUT                         *
+      *****************************************************************
+       01  EPSGLFD-RECORD.
+           05  EPSGLFD-ACCOUNT-NUMBER      PIC 9(10).
+           05  EPSGLFD-GL-DATE             PIC X(08).
+           05  EPSGLFD-GL-AMOUNT           PIC 9(10)V99.
+           05  EPSGLFD-BATCH-ID            PIC X(08).
+           05  FILLER                      PIC X(10).
