@@ -0,0 +1,41 @@
+      *****************************************************************
+      *    DFHAID - CICS ATTENTION IDENTIFIER (AID) VALUES            *
+      *    STANDARD IBM CICS COPY BOOK - DISTRIBUTED WITH CICS TS     *
+      *    REPRODUCED HERE FOR OFFLINE/TEST COMPILES.                 *
+      *****************************************************************
+       01  DFHNULL             PIC X(01) VALUE X'00'.
+       01  DFHENTER            PIC X(01) VALUE X'7D'.
+       01  DFHCLEAR            PIC X(01) VALUE X'6D'.
+       01  DFHCLRP             PIC X(01) VALUE X'6D'.
+       01  DFHPEN              PIC X(01) VALUE X'E3'.
+       01  DFHOPID             PIC X(01) VALUE X'E7'.
+       01  DFHMSRE             PIC X(01) VALUE X'E0'.
+       01  DFHSTRF             PIC X(01) VALUE X'E1'.
+       01  DFHTRIG             PIC X(01) VALUE X'E2'.
+       01  DFHPA1              PIC X(01) VALUE X'6A'.
+       01  DFHPA2              PIC X(01) VALUE X'6B'.
+       01  DFHPA3              PIC X(01) VALUE X'6C'.
+       01  DFHPF1              PIC X(01) VALUE X'F1'.
+       01  DFHPF2              PIC X(01) VALUE X'F2'.
+       01  DFHPF3              PIC X(01) VALUE X'F3'.
+       01  DFHPF4              PIC X(01) VALUE X'F4'.
+       01  DFHPF5              PIC X(01) VALUE X'F5'.
+       01  DFHPF6              PIC X(01) VALUE X'F6'.
+       01  DFHPF7              PIC X(01) VALUE X'F7'.
+       01  DFHPF8              PIC X(01) VALUE X'F8'.
+       01  DFHPF9              PIC X(01) VALUE X'F9'.
+       01  DFHPF10             PIC X(01) VALUE X'7A'.
+       01  DFHPF11             PIC X(01) VALUE X'7B'.
+       01  DFHPF12             PIC X(01) VALUE X'7C'.
+       01  DFHPF13             PIC X(01) VALUE X'C1'.
+       01  DFHPF14             PIC X(01) VALUE X'C2'.
+       01  DFHPF15             PIC X(01) VALUE X'C3'.
+       01  DFHPF16             PIC X(01) VALUE X'C4'.
+       01  DFHPF17             PIC X(01) VALUE X'C5'.
+       01  DFHPF18             PIC X(01) VALUE X'C6'.
+       01  DFHPF19             PIC X(01) VALUE X'C7'.
+       01  DFHPF20             PIC X(01) VALUE X'C8'.
+       01  DFHPF21             PIC X(01) VALUE X'C9'.
+       01  DFHPF22             PIC X(01) VALUE X'4A'.
+       01  DFHPF23             PIC X(01) VALUE X'4B'.
+       01  DFHPF24             PIC X(01) VALUE X'4C'.
