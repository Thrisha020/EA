@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    EPSNBRPM - PARAMETER BLOCK FOR THE DATE/DAY-COUNT          *
+      *    SUBPROGRAM NAMED IN W-CALL-PROGRAM.  THE SUBPROGRAM        *
+      *    RECEIVES A DATE, CONVERTS IT TO AN INTEGER, AND RETURNS    *
+      *    THE NUMBER OF DAYS BETWEEN EPSNBRPM-BASE-DATE AND          *
+      *    EPSNBRPM-DATE-IN.                                          *
+      *-----------------------------------------------------------   *
+      *    MOD LOG                                                    *
+      *    2026  DEV   ORIGINAL PARAMETER BLOCK                       *
+      *****************************************************************
+       01  EPSNBRPM-PARMS.
+           05  EPSNBRPM-DATE-IN               PIC X(08).
+           05  EPSNBRPM-BASE-DATE             PIC X(08).
+           05  EPSNBRPM-DAYS-OUT              PIC S9(05)   COMP-3.
+           05  EPSNBRPM-RETURN-CODE           PIC X(02).
+               88  EPSNBRPM-RC-OK               VALUE '00'.
+               88  EPSNBRPM-RC-BAD-DATE         VALUE '12'.
